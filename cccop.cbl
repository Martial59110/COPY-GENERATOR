@@ -2,40 +2,145 @@
        PROGRAM-ID. cccop.
        AUTHOR.  AlexEtRemi.
 
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * - manifest-driven batch run replaces the single hard-wired
+      *   file.txt / CCC.cpy pair, so one invocation can work a whole
+      *   folder of sample extracts
+      * - 01-level name can come from the input instead of "GROUPE",
+      *   blank lines start a new group, numeric tokens get PIC 9,
+      *   a length trailer follows every group
+      * - optional ruler and name control files drive nested 05/10
+      *   groups and real field names
+      * - checkpoint file lets a big extract restart where it left off
+      * - reverse mode builds a sample record from an existing copybook
+      * - every run is logged to CCCOP-LOG
       ******************************************************************
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT F-INPUT ASSIGN 
-           TO "file.txt"
+           SELECT F-MANIFEST ASSIGN
+           TO "CCCOP.LST"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-MANIFEST.
+
+           SELECT F-INPUT ASSIGN DYNAMIC
+           WS-INPUT-FILE
            ORGANIZATION IS LINE SEQUENTIAL
            ACCESS MODE IS SEQUENTIAL
            FILE STATUS IS FS-INPUT.
 
-           SELECT F-OUTPUT ASSIGN TO "CCC.cpy"
+           SELECT F-OUTPUT ASSIGN DYNAMIC WS-OUTPUT-FILE
            ORGANIZATION IS LINE SEQUENTIAL
            ACCESS MODE IS SEQUENTIAL
            FILE STATUS IS FS-OUTPUT.
 
+           SELECT F-RULER ASSIGN DYNAMIC WS-RULER-FILE
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-RULER.
+
+           SELECT F-NAMES ASSIGN DYNAMIC WS-NAME-FILE
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-NAMES.
+
+           SELECT F-CHECKPOINT ASSIGN DYNAMIC WS-CHECKPOINT-FILE
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-CHECKPOINT.
+
+           SELECT F-LOG ASSIGN TO "CCCOP-LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-LOG.
+
       ******************************************************************
        DATA DIVISION.
       ******************************************************************
 
        FILE SECTION.
+
+      * one control card per batch job : mode, input, output, ruler,
+      * names - RULER and NAMES are left blank when not used
+       FD  F-MANIFEST
+           RECORD CONTAINS 125 CHARACTERS
+           RECORDING MODE IS F.
+       01  R-MANIFEST.
+           03 WS-MAN-MODE            PIC X(01).
+           03 FILLER                 PIC X(01).
+           03 WS-MAN-INPUT           PIC X(30).
+           03 FILLER                 PIC X(01).
+           03 WS-MAN-OUTPUT          PIC X(30).
+           03 FILLER                 PIC X(01).
+           03 WS-MAN-RULER           PIC X(30).
+           03 FILLER                 PIC X(01).
+           03 WS-MAN-NAMES           PIC X(30).
+
        FD  F-INPUT
            RECORD CONTAINS 5 TO 1000 CHARACTERS
            RECORDING MODE IS V.
        01  R-INPUT PIC X(215).
 
        FD  F-OUTPUT
-           RECORD CONTAINS 80 CHARACTERS
+           RECORD CONTAINS 1 TO 1000 CHARACTERS
+           RECORDING MODE IS V.
+       01  R-OUTPUT PIC X(1000).
+
+       FD  F-RULER
+           RECORD CONTAINS 1 TO 1000 CHARACTERS
+           RECORDING MODE IS V.
+       01  R-RULER PIC X(215).
+
+       FD  F-NAMES
+           RECORD CONTAINS 1 TO 30 CHARACTERS
+           RECORDING MODE IS V.
+       01  R-NAMES PIC X(30).
+
+      * checkpoint record : last input record number processed plus
+      * the in-flight group state needed to resume cleanly - this
+      * includes the ruler/name control-file position and the name
+      * dedup table so a restart in the middle of a ruler- or
+      * names-driven group picks up exactly where the prior run left
+      * off instead of re-numbering or re-issuing names already used
+       FD  F-CHECKPOINT
+           RECORD CONTAINS 6866 CHARACTERS
            RECORDING MODE IS F.
-       01  R-OUTPUT PIC X(80).
+       01  R-CHECKPOINT.
+           03 CKP-RECNO              PIC 9(06).
+           03 CKP-LINES-READ         PIC 9(06).
+           03 CKP-LINES-WRITTEN      PIC 9(06).
+           03 CKP-GROUP-NUM          PIC 9(02).
+           03 CKP-INDEX-2            PIC 9(03).
+           03 CKP-GROUP-LENGTH       PIC 9(06).
+           03 CKP-EXPECT-HEADER-SW   PIC X(01).
+           03 CKP-05-OPEN-SW         PIC X(01).
+           03 CKP-10-OPEN-SW         PIC X(01).
+           03 CKP-GR05-NUM           PIC 9(02).
+           03 CKP-GR10-NUM           PIC 9(02).
+           03 CKP-RULER-RECNO        PIC 9(06).
+           03 CKP-NAMES-RECNO        PIC 9(06).
+           03 CKP-RULER-LINE         PIC X(215).
+           03 CKP-NAME-COUNT         PIC 9(03).
+           03 CKP-NAME-TABLE.
+              05 CKP-NAME-ENTRY OCCURS 200 TIMES.
+                 07 CKP-NAME-VALUE   PIC X(30).
+                 07 CKP-NAME-SEEN    PIC 9(03).
+
+       FD  F-LOG
+           RECORD CONTAINS 1 TO 200 CHARACTERS
+           RECORDING MODE IS V.
+       01  R-LOG PIC X(200).
 
       ******************************************************************
        WORKING-STORAGE SECTION.
       ******************************************************************
 
+       01  FS-MANIFEST PIC X(02).
+           88 FS-MANIFEST-OK VALUE "00".
+           88 FS-MANIFEST-EOF VALUE "10".
+
        01  FS-INPUT PIC X(02).
            88 FS-INPUT-OK VALUE "00".
            88 FS-INPUT-EOF VALUE "10".
@@ -43,6 +148,20 @@
        01  FS-OUTPUT PIC X(02).
            88 FS-OUTPUT-OK VALUE "00".
 
+       01  FS-RULER PIC X(02).
+           88 FS-RULER-OK VALUE "00".
+           88 FS-RULER-EOF VALUE "10".
+
+       01  FS-NAMES PIC X(02).
+           88 FS-NAMES-OK VALUE "00".
+           88 FS-NAMES-EOF VALUE "10".
+
+       01  FS-CHECKPOINT PIC X(02).
+           88 FS-CHECKPOINT-OK VALUE "00".
+
+       01  FS-LOG PIC X(02).
+           88 FS-LOG-OK VALUE "00".
+
        01  WS-ALL.
            03 WS-COUNTER PIC 9(04) VALUE 1.
            03 WS-ARRAY OCCURS 1 TO 1000 TIMES
@@ -53,83 +172,932 @@
        01  TEMP                  PIC 9(02) VALUE 1.
        01  WS-INDEX             PIC 9(03).
        01  WS-INDEX-2           PIC 9(03) VALUE 1.
-       
 
-      ****************************************************************** 
+      * dynamic file names resolved from the current manifest card
+       01  WS-INPUT-FILE         PIC X(30).
+       01  WS-OUTPUT-FILE        PIC X(30).
+       01  WS-RULER-FILE         PIC X(30).
+       01  WS-NAME-FILE          PIC X(30).
+       01  WS-CHECKPOINT-FILE    PIC X(34).
+
+       01  WS-SWITCHES.
+           03 WS-RULER-SW        PIC X(01) VALUE "N".
+              88 WS-RULER-PRESENT VALUE "Y".
+           03 WS-NAMES-SW        PIC X(01) VALUE "N".
+              88 WS-NAMES-PRESENT VALUE "Y".
+           03 WS-EXPECT-HEADER-SW PIC X(01) VALUE "Y".
+              88 WS-EXPECT-HEADER VALUE "Y".
+           03 WS-HEADER-SW       PIC X(01) VALUE "N".
+              88 WS-HEADER-FOUND VALUE "Y".
+           03 WS-05-OPEN-SW      PIC X(01) VALUE "N".
+              88 WS-05-IS-OPEN VALUE "Y".
+           03 WS-10-OPEN-SW      PIC X(01) VALUE "N".
+              88 WS-10-IS-OPEN VALUE "Y".
+           03 WS-NUMERIC-SW      PIC X(01) VALUE "Y".
+              88 WS-TOKEN-NUMERIC VALUE "Y".
+           03 WS-OUTPUT-OPEN-SW  PIC X(01) VALUE "N".
+              88 WS-OUTPUT-IS-OPEN VALUE "Y".
+
+       01  WS-COUNTS.
+           03 WS-GROUP-NUM        PIC 9(02) VALUE 0.
+           03 WS-GROUP-LENGTH     PIC 9(06) VALUE 0.
+           03 WS-GR05-NUM         PIC 9(02) VALUE 0.
+           03 WS-GR10-NUM         PIC 9(02) VALUE 0.
+           03 WS-RECNO            PIC 9(06) VALUE 0.
+           03 WS-SAVED-RECNO      PIC 9(06) VALUE 0.
+           03 WS-SAVED-GROUP-NUM  PIC 9(02) VALUE 0.
+           03 WS-SAVED-INDEX-2    PIC 9(03) VALUE 0.
+           03 WS-SAVED-GROUP-LEN  PIC 9(06) VALUE 0.
+           03 WS-SAVED-GR05-NUM   PIC 9(02) VALUE 0.
+           03 WS-SAVED-GR10-NUM   PIC 9(02) VALUE 0.
+           03 WS-SAVED-RULER-RECNO PIC 9(06) VALUE 0.
+           03 WS-SAVED-NAMES-RECNO PIC 9(06) VALUE 0.
+           03 WS-SAVED-NAME-COUNT PIC 9(03) VALUE 0.
+           03 WS-SAVED-LINES-READ PIC 9(06) VALUE 0.
+           03 WS-SAVED-LINES-WRITTEN PIC 9(06) VALUE 0.
+           03 WS-RULER-RECNO      PIC 9(06) VALUE 0.
+           03 WS-NAMES-RECNO      PIC 9(06) VALUE 0.
+           03 WS-LINES-READ       PIC 9(06) VALUE 0.
+           03 WS-LINES-WRITTEN    PIC 9(06) VALUE 0.
+           03 WS-NAME-COUNT       PIC 9(03) VALUE 0.
+           03 WS-FOUND-IDX        PIC 9(03) VALUE 0.
+           03 WS-NAME-IDX         PIC 9(03) VALUE 0.
+           03 WS-NAME-START       PIC 9(03) VALUE 0.
+           03 WS-NAME-LEN         PIC 9(03) VALUE 0.
+           03 WS-SCAN-IDX         PIC 9(04) VALUE 0.
+           03 WS-DIGIT-IDX        PIC 9(04) VALUE 0.
+           03 WS-DIGIT-VAL        PIC 9(01) VALUE 0.
+           03 WS-PIC-LEN          PIC 9(04) VALUE 0.
+           03 WS-INDENT-LEN       PIC 9(02) VALUE 11.
+           03 WS-TEMP-DIV         PIC 9(06) VALUE 0.
+           03 WS-TEMP-REM         PIC 9(06) VALUE 0.
+           03 WS-REVERSE-LEN      PIC 9(04) VALUE 0.
+           03 WS-LOG-STATUS       PIC X(02) VALUE SPACES.
+           03 WS-LINE-LEN         PIC 9(04) VALUE 0.
+           03 WS-LINE-PTR         PIC 9(04) VALUE 1.
+           03 WS-QUOTE-START      PIC 9(04) VALUE 0.
+           03 WS-QUOTE-END        PIC 9(04) VALUE 0.
+           03 WS-WRAP-POS         PIC 9(04) VALUE 0.
+           03 WS-CHUNK-LEN        PIC 9(04) VALUE 0.
+
+       01  WS-SPACES20           PIC X(20) VALUE SPACES.
+       01  WS-GROUP-NAME         PIC X(30).
+       01  WS-PARSED-HEADER-NAME PIC X(30).
+       01  WS-RULER-LINE         PIC X(215).
+       01  WS-CURRENT-NAME       PIC X(30).
+       01  WS-DIGIT-CHAR         PIC X(01).
+       01  WS-PIC-TYPE           PIC X(01).
+       01  WS-REVERSE-LINE       PIC X(1000).
+
+       01  WS-NAME-TABLE.
+           03 WS-NAME-ENTRY OCCURS 200 TIMES.
+              05 WS-NAME-VALUE   PIC X(30).
+              05 WS-NAME-SEEN    PIC 9(03) VALUE 0.
+
+      * shadow copies of the in-flight group state, loaded from the
+      * checkpoint record so a restart resumes mid-group instead of
+      * just mid-file
+       01  WS-SAVED-EXPECT-HEADER-SW PIC X(01) VALUE "Y".
+       01  WS-SAVED-05-OPEN-SW       PIC X(01) VALUE "N".
+       01  WS-SAVED-10-OPEN-SW      PIC X(01) VALUE "N".
+       01  WS-SAVED-RULER-LINE      PIC X(215).
+       01  WS-SAVED-NAME-TABLE.
+           03 WS-SAVED-NAME-ENTRY OCCURS 200 TIMES.
+              05 WS-SAVED-NAME-VALUE PIC X(30).
+              05 WS-SAVED-NAME-SEEN  PIC 9(03) VALUE 0.
+
+      * working buffer used to compose a field-definition line before
+      * it is folded onto continuation lines at column 72
+       01  WS-LINE-BUF             PIC X(1000).
+       01  WS-CONT-LINE            PIC X(80).
+       01  WS-NEEDS-QUOTE-SW       PIC X(01) VALUE "N".
+           88 WS-NEEDS-QUOTE       VALUE "Y".
+
+      * shared scratch area used to strip leading zeros from a numeric
+      * value before it is strung into a generated name or comment
+       01  WS-TRIM-NUM             PIC 9(06) VALUE 0.
+       01  WS-TRIM-EDIT            PIC ZZZZZ9.
+       01  WS-TRIM-START           PIC 9(02) VALUE 1.
+       01  WS-TRIM-LEN             PIC 9(02) VALUE 1.
+
+       01  WS-LOG-LINE           PIC X(200).
+       01  WS-LOG-DATE           PIC X(08).
+       01  WS-LOG-TIME           PIC X(08).
+
+      ******************************************************************
        PROCEDURE DIVISION.
-      ******************************************************************      
-      
+      ******************************************************************
+
        START-MAIN.
-           PERFORM 1000-READ.
+           PERFORM 0100-INITIALIZE.
+           PERFORM 1000-READ-MANIFEST UNTIL FS-MANIFEST-EOF.
+           PERFORM 0900-TERMINATE.
        END-MAIN.
            STOP RUN.
 
       ******************************************************************
-       1000-READ.
-           OPEN INPUT F-INPUT
-                OUTPUT F-OUTPUT.
-                CLOSE  F-OUTPUT.
-           OPEN EXTEND F-OUTPUT.
-              
-              
-              
-              SET TEMP TO 0.
-           IF FS-INPUT EQUAL "00"
-              SET FS-INPUT-OK TO TRUE
-                    MOVE "       01 GROUPE." TO R-OUTPUT
-                    WRITE R-OUTPUT
-              PERFORM UNTIL FS-INPUT-EOF
-                 READ F-INPUT 
-                 AT END 
-                    SET FS-INPUT-EOF TO TRUE
-                 NOT AT END 
+       0100-INITIALIZE.
+           MOVE SPACES TO R-OUTPUT.
+           MOVE SPACES TO R-LOG.
+           OPEN INPUT F-MANIFEST.
+           IF NOT FS-MANIFEST-OK
+              DISPLAY "ERREUR MANIFEST :" SPACE FS-MANIFEST
+              SET FS-MANIFEST-EOF TO TRUE
+           END-IF.
+           PERFORM 0150-OPEN-LOG.
+           EXIT.
 
-                    PERFORM 2000-WRITE 
-                    
-                  END-READ
+      *-----------------------------------------------------------------
+       0150-OPEN-LOG.
+           OPEN EXTEND F-LOG.
+           IF NOT FS-LOG-OK
+              OPEN OUTPUT F-LOG
+              CLOSE F-LOG
+              OPEN EXTEND F-LOG
+           END-IF.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       0900-TERMINATE.
+           CLOSE F-MANIFEST.
+           CLOSE F-LOG.
+           EXIT.
+
+      ******************************************************************
+      * one manifest card = one batch job, forward or reverse
+      ******************************************************************
+       1000-READ-MANIFEST.
+           READ F-MANIFEST
+              AT END
+                 SET FS-MANIFEST-EOF TO TRUE
+              NOT AT END
+                 PERFORM 1100-PROCESS-JOB
+           END-READ.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       1100-PROCESS-JOB.
+           MOVE WS-MAN-INPUT  TO WS-INPUT-FILE
+           MOVE WS-MAN-OUTPUT TO WS-OUTPUT-FILE
+           MOVE WS-MAN-RULER  TO WS-RULER-FILE
+           MOVE WS-MAN-NAMES  TO WS-NAME-FILE
+           IF WS-MAN-MODE = "R" OR WS-MAN-MODE = "r"
+              PERFORM 3000-REVERSE-JOB
+           ELSE
+              PERFORM 1200-FORWARD-JOB
+           END-IF.
+           EXIT.
+
+      ******************************************************************
+      * forward job : sample data in WS-INPUT-FILE -> copybook in
+      * WS-OUTPUT-FILE
+      ******************************************************************
+       1200-FORWARD-JOB.
+           PERFORM 1210-SETUP-JOB.
+           IF FS-INPUT-OK
+              PERFORM UNTIL FS-INPUT-EOF
+                 READ F-INPUT
+                    AT END
+                       SET FS-INPUT-EOF TO TRUE
+                    NOT AT END
+                       PERFORM 1220-HANDLE-RECORD
+                 END-READ
               END-PERFORM
+              IF WS-GROUP-NUM > 0
+                 PERFORM 2200-CLOSE-GROUP-TRAILER
+              END-IF
            ELSE
               DISPLAY "ERREUR :" SPACE FS-INPUT
            END-IF.
+           IF WS-LOG-STATUS = SPACES
+              MOVE FS-INPUT TO WS-LOG-STATUS
+           END-IF.
+           PERFORM 1290-FINISH-JOB.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       1210-SETUP-JOB.
+           MOVE 0 TO WS-GROUP-NUM WS-GROUP-LENGTH WS-RECNO
+                     WS-LINES-READ WS-LINES-WRITTEN
+                     WS-GR05-NUM WS-GR10-NUM WS-NAME-COUNT
+                     WS-RULER-RECNO WS-NAMES-RECNO
+           MOVE "Y" TO WS-EXPECT-HEADER-SW
+           MOVE "N" TO WS-05-OPEN-SW
+           MOVE "N" TO WS-10-OPEN-SW
+           MOVE "N" TO WS-RULER-SW
+           MOVE "N" TO WS-NAMES-SW
+           MOVE "N" TO WS-OUTPUT-OPEN-SW
+           MOVE SPACES TO WS-RULER-LINE
+           MOVE SPACES TO FS-INPUT
+           MOVE SPACES TO WS-LOG-STATUS
+           INITIALIZE WS-NAME-TABLE
+
+           STRING WS-MAN-INPUT DELIMITED BY SPACE,
+                  ".CKP" DELIMITED BY SIZE
+                  INTO WS-CHECKPOINT-FILE
+
+           PERFORM 7100-CHECKPOINT-LOAD
+
+           IF WS-SAVED-RECNO > 0
+              MOVE WS-SAVED-RECNO           TO WS-RECNO
+              MOVE WS-SAVED-LINES-READ      TO WS-LINES-READ
+              MOVE WS-SAVED-LINES-WRITTEN   TO WS-LINES-WRITTEN
+              MOVE WS-SAVED-GROUP-NUM       TO WS-GROUP-NUM
+              MOVE WS-SAVED-INDEX-2         TO WS-INDEX-2
+              MOVE WS-SAVED-GROUP-LEN       TO WS-GROUP-LENGTH
+              MOVE WS-SAVED-EXPECT-HEADER-SW TO WS-EXPECT-HEADER-SW
+              MOVE WS-SAVED-05-OPEN-SW      TO WS-05-OPEN-SW
+              MOVE WS-SAVED-10-OPEN-SW      TO WS-10-OPEN-SW
+              MOVE WS-SAVED-GR05-NUM        TO WS-GR05-NUM
+              MOVE WS-SAVED-GR10-NUM        TO WS-GR10-NUM
+              MOVE WS-SAVED-RULER-LINE      TO WS-RULER-LINE
+              MOVE WS-SAVED-NAME-COUNT      TO WS-NAME-COUNT
+              MOVE WS-SAVED-NAME-TABLE      TO WS-NAME-TABLE
+              MOVE WS-SAVED-RULER-RECNO     TO WS-RULER-RECNO
+              MOVE WS-SAVED-NAMES-RECNO     TO WS-NAMES-RECNO
+           END-IF
+
+           OPEN INPUT F-INPUT
+           IF FS-INPUT-OK
+              IF WS-SAVED-RECNO > 0
+                 PERFORM 1250-SKIP-RECORDS
+                 OPEN EXTEND F-OUTPUT
+              ELSE
+                 OPEN OUTPUT F-OUTPUT
+              END-IF
+              IF FS-OUTPUT-OK
+                 SET WS-OUTPUT-IS-OPEN TO TRUE
+              ELSE
+                 MOVE FS-OUTPUT TO WS-LOG-STATUS
+              END-IF
+           END-IF
+
+           IF WS-MAN-RULER NOT = SPACES
+              OPEN INPUT F-RULER
+              IF FS-RULER-OK
+                 SET WS-RULER-PRESENT TO TRUE
+                 IF WS-SAVED-RECNO > 0
+                    PERFORM 1260-SKIP-RULER-RECORDS
+                 END-IF
+              ELSE
+                 MOVE "N" TO WS-RULER-SW
+                 IF WS-LOG-STATUS = SPACES
+                    MOVE FS-RULER TO WS-LOG-STATUS
+                 END-IF
+              END-IF
+           END-IF
+
+           IF WS-MAN-NAMES NOT = SPACES
+              OPEN INPUT F-NAMES
+              IF FS-NAMES-OK
+                 SET WS-NAMES-PRESENT TO TRUE
+                 IF WS-SAVED-RECNO > 0
+                    PERFORM 1270-SKIP-NAMES-RECORDS
+                 END-IF
+              ELSE
+                 MOVE "N" TO WS-NAMES-SW
+                 IF WS-LOG-STATUS = SPACES
+                    MOVE FS-NAMES TO WS-LOG-STATUS
+                 END-IF
+              END-IF
+           END-IF.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * discard the records already written to the copybook on a
+      * previous, interrupted run
+       1250-SKIP-RECORDS.
+           PERFORM WS-SAVED-RECNO TIMES
+              READ F-INPUT
+                 AT END
+                    SET FS-INPUT-EOF TO TRUE
+              END-READ
+           END-PERFORM.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * repositions the ruler file to the line matching the group that
+      * was still open at the last checkpoint
+       1260-SKIP-RULER-RECORDS.
+           PERFORM WS-SAVED-RULER-RECNO TIMES
+              READ F-RULER
+                 AT END
+                    SET FS-RULER-EOF TO TRUE
+              END-READ
+           END-PERFORM.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * repositions the names file past the names already consumed by
+      * fields written before the last checkpoint
+       1270-SKIP-NAMES-RECORDS.
+           PERFORM WS-SAVED-NAMES-RECNO TIMES
+              READ F-NAMES
+                 AT END
+                    SET FS-NAMES-EOF TO TRUE
+              END-READ
+           END-PERFORM.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       1220-HANDLE-RECORD.
+           ADD 1 TO WS-RECNO
+           ADD 1 TO WS-LINES-READ
+           IF R-INPUT = SPACES
+              IF WS-GROUP-NUM > 0
+                 PERFORM 2200-CLOSE-GROUP-TRAILER
+              END-IF
+              MOVE "Y" TO WS-EXPECT-HEADER-SW
+           ELSE
+              IF WS-EXPECT-HEADER-SW = "Y"
+                 PERFORM 2050-CHECK-HEADER-LINE
+                 PERFORM 2100-OPEN-GROUP
+                 MOVE "N" TO WS-EXPECT-HEADER-SW
+                 IF NOT WS-HEADER-FOUND
+                    PERFORM 2000-WRITE
+                 END-IF
+              ELSE
+                 PERFORM 2000-WRITE
+              END-IF
+           END-IF.
+           PERFORM 1280-CHECKPOINT-TICK.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       1280-CHECKPOINT-TICK.
+           DIVIDE WS-RECNO BY 50 GIVING WS-TEMP-DIV
+                  REMAINDER WS-TEMP-REM
+           IF WS-TEMP-REM = 0
+              PERFORM 7000-CHECKPOINT-SAVE
+           END-IF.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       1290-FINISH-JOB.
            CLOSE F-INPUT.
-           CLOSE  F-OUTPUT.
+           IF WS-OUTPUT-IS-OPEN
+              CLOSE F-OUTPUT
+           END-IF.
+           IF WS-RULER-PRESENT
+              CLOSE F-RULER
+           END-IF.
+           IF WS-NAMES-PRESENT
+              CLOSE F-NAMES
+           END-IF.
+           MOVE 0 TO CKP-RECNO CKP-GROUP-NUM CKP-INDEX-2
+                     CKP-GROUP-LENGTH CKP-LINES-READ CKP-LINES-WRITTEN
+           OPEN OUTPUT F-CHECKPOINT
+           WRITE R-CHECKPOINT
+           CLOSE F-CHECKPOINT.
+           PERFORM 8000-LOG-WRITE.
            EXIT.
 
       *-----------------------------------------------------------------
-       2000-WRITE.
+      * looks for an optional "01  name." control line at the start
+      * of a group and pulls the name out of it
+       2050-CHECK-HEADER-LINE.
+           MOVE "N" TO WS-HEADER-SW
+           IF R-INPUT(1:2) = "01" AND R-INPUT(3:1) = SPACE
+              MOVE 4 TO WS-SCAN-IDX
+              PERFORM VARYING WS-SCAN-IDX FROM 4 BY 1
+                 UNTIL WS-SCAN-IDX > LENGTH OF R-INPUT
+                    OR R-INPUT(WS-SCAN-IDX:1) NOT EQUAL SPACE
+                 CONTINUE
+              END-PERFORM
+              IF WS-SCAN-IDX <= LENGTH OF R-INPUT
+                 MOVE WS-SCAN-IDX TO WS-NAME-START
+                 MOVE 0 TO WS-NAME-LEN
+                 PERFORM VARYING WS-SCAN-IDX FROM WS-NAME-START BY 1
+                    UNTIL WS-SCAN-IDX > LENGTH OF R-INPUT
+                       OR R-INPUT(WS-SCAN-IDX:1) = SPACE
+                       OR R-INPUT(WS-SCAN-IDX:1) = "."
+                    ADD 1 TO WS-NAME-LEN
+                 END-PERFORM
+                 IF WS-NAME-LEN > 0
+                    MOVE SPACES TO WS-PARSED-HEADER-NAME
+                    MOVE R-INPUT(WS-NAME-START:WS-NAME-LEN)
+                         TO WS-PARSED-HEADER-NAME
+                    SET WS-HEADER-FOUND TO TRUE
+                 END-IF
+              END-IF
+           END-IF.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * opens a new 01 group : takes the name from the header line
+      * when there is one, otherwise auto-numbers GROUPE / GROUPE-nn
+       2100-OPEN-GROUP.
+           ADD 1 TO WS-GROUP-NUM
+           MOVE 1 TO WS-INDEX-2
+           MOVE 0 TO WS-GROUP-LENGTH
+           MOVE "N" TO WS-05-OPEN-SW
+           MOVE "N" TO WS-10-OPEN-SW
+           MOVE SPACES TO WS-GROUP-NAME
+           IF WS-HEADER-FOUND
+              MOVE WS-PARSED-HEADER-NAME TO WS-GROUP-NAME
+           ELSE
+              IF WS-GROUP-NUM = 1
+                 MOVE "GROUPE" TO WS-GROUP-NAME
+              ELSE
+                 MOVE WS-GROUP-NUM TO WS-TRIM-NUM
+                 PERFORM 2450-TRIM-NUMBER
+                 STRING "GROUPE-" DELIMITED BY SIZE,
+                        WS-TRIM-EDIT(WS-TRIM-START:WS-TRIM-LEN)
+                        DELIMITED BY SIZE
+                        INTO WS-GROUP-NAME
+              END-IF
+           END-IF
+           STRING "       01  " DELIMITED BY SIZE,
+                  WS-GROUP-NAME DELIMITED BY SPACE,
+                  "." DELIMITED BY SIZE
+                  INTO R-OUTPUT
+           PERFORM 2950-WRITE-OUTPUT-LINE
+           INITIALIZE R-OUTPUT
+           IF WS-RULER-PRESENT
+              MOVE SPACES TO WS-RULER-LINE
+              IF NOT FS-RULER-EOF
+                 READ F-RULER
+                    AT END
+                       SET FS-RULER-EOF TO TRUE
+                    NOT AT END
+                       MOVE R-RULER TO WS-RULER-LINE
+                       ADD 1 TO WS-RULER-RECNO
+                 END-READ
+              END-IF
+           END-IF.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       2200-CLOSE-GROUP-TRAILER.
+           MOVE WS-GROUP-LENGTH TO WS-TRIM-NUM
+           PERFORM 2450-TRIM-NUMBER
+           STRING "      * TOTAL LENGTH = " DELIMITED BY SIZE,
+                  WS-TRIM-EDIT(WS-TRIM-START:WS-TRIM-LEN)
+                  DELIMITED BY SIZE,
+                  "." DELIMITED BY SIZE
+                  INTO R-OUTPUT
+           PERFORM 2950-WRITE-OUTPUT-LINE
+           INITIALIZE R-OUTPUT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * if the ruler has a marker at this column, open a nested 05 or
+      * 10 level group before the field itself is written ; a "0"
+      * marker closes any nested group and drops back to flat 03s
+      * without ending the enclosing 01
+       2400-CHECK-RULER.
+           IF WS-RULER-PRESENT
+              IF WS-INDEX-2 <= LENGTH OF WS-RULER-LINE
+                 IF WS-RULER-LINE(WS-INDEX-2:1) = "5"
+                    ADD 1 TO WS-GR05-NUM
+                    MOVE WS-GR05-NUM TO WS-TRIM-NUM
+                    PERFORM 2450-TRIM-NUMBER
+                    STRING "           05  GR05-" DELIMITED BY SIZE,
+                           WS-TRIM-EDIT(WS-TRIM-START:WS-TRIM-LEN)
+                           DELIMITED BY SIZE, "." DELIMITED BY SIZE
+                           INTO R-OUTPUT
+                    PERFORM 2950-WRITE-OUTPUT-LINE
+                    INITIALIZE R-OUTPUT
+                    SET WS-05-IS-OPEN TO TRUE
+                    MOVE "N" TO WS-10-OPEN-SW
+                 END-IF
+                 IF WS-RULER-LINE(WS-INDEX-2:1) = "1"
+                    ADD 1 TO WS-GR10-NUM
+                    MOVE WS-GR10-NUM TO WS-TRIM-NUM
+                    PERFORM 2450-TRIM-NUMBER
+                    STRING "               10  GR10-" DELIMITED BY SIZE,
+                           WS-TRIM-EDIT(WS-TRIM-START:WS-TRIM-LEN)
+                           DELIMITED BY SIZE, "." DELIMITED BY SIZE
+                           INTO R-OUTPUT
+                    PERFORM 2950-WRITE-OUTPUT-LINE
+                    INITIALIZE R-OUTPUT
+                    SET WS-10-IS-OPEN TO TRUE
+                 END-IF
+                 IF WS-RULER-LINE(WS-INDEX-2:1) = "0"
+                    MOVE "N" TO WS-05-OPEN-SW
+                    MOVE "N" TO WS-10-OPEN-SW
+                 END-IF
+              END-IF
+           END-IF.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * strips leading zeros from WS-TRIM-NUM ; WS-TRIM-START/WS-TRIM-LEN
+      * mark the digits left in WS-TRIM-EDIT so the caller can STRING
+      * WS-TRIM-EDIT(WS-TRIM-START:WS-TRIM-LEN) instead of the zero-
+      * padded PIC 9 value itself
+       2450-TRIM-NUMBER.
+           MOVE WS-TRIM-NUM TO WS-TRIM-EDIT
+           MOVE 1 TO WS-TRIM-START
+           PERFORM VARYING WS-TRIM-START FROM 1 BY 1
+              UNTIL WS-TRIM-START > 5
+                 OR WS-TRIM-EDIT(WS-TRIM-START:1) NOT = SPACE
+              CONTINUE
+           END-PERFORM
+           COMPUTE WS-TRIM-LEN = 7 - WS-TRIM-START.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       2500-BUILD-INDENT.
+           IF WS-10-IS-OPEN
+              MOVE 19 TO WS-INDENT-LEN
+           ELSE
+              IF WS-05-IS-OPEN
+                 MOVE 15 TO WS-INDENT-LEN
+              ELSE
+                 MOVE 11 TO WS-INDENT-LEN
+              END-IF
+           END-IF.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * all-digit tokens become PIC 9, everything else stays PIC X
+       2600-CHECK-NUMERIC.
+           MOVE "Y" TO WS-NUMERIC-SW
+           PERFORM VARYING WS-SCAN-IDX FROM WS-INDEX-2 BY 1
+              UNTIL WS-SCAN-IDX > WS-INDEX-2 + TEMP - 1
+              IF R-INPUT(WS-SCAN-IDX:1) < "0"
+                 OR R-INPUT(WS-SCAN-IDX:1) > "9"
+                 MOVE "N" TO WS-NUMERIC-SW
+              END-IF
+           END-PERFORM.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * pulls the next name from the name file, FILLER when the name
+      * file is absent, exhausted, or not given for this job ; repeats
+      * are auto-suffixed -1, -2, ...
+       2300-NEXT-NAME.
+           IF WS-NAMES-PRESENT AND NOT FS-NAMES-EOF
+              READ F-NAMES
+                 AT END
+                    SET FS-NAMES-EOF TO TRUE
+                    MOVE "FILLER" TO WS-CURRENT-NAME
+                 NOT AT END
+                    ADD 1 TO WS-NAMES-RECNO
+                    MOVE R-NAMES TO WS-CURRENT-NAME
+                    PERFORM 2310-DEDUP-NAME
+              END-READ
+           ELSE
+              MOVE "FILLER" TO WS-CURRENT-NAME
+           END-IF.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * WS-NAME-TABLE only holds 200 entries ; once that capacity is
+      * used up, further distinct names are written as-is and are no
+      * longer tracked for duplicate suffixing
+       2310-DEDUP-NAME.
+           MOVE 0 TO WS-FOUND-IDX
+           PERFORM VARYING WS-NAME-IDX FROM 1 BY 1
+              UNTIL WS-NAME-IDX > WS-NAME-COUNT
+              IF WS-NAME-VALUE(WS-NAME-IDX) = WS-CURRENT-NAME
+                 MOVE WS-NAME-IDX TO WS-FOUND-IDX
+              END-IF
+           END-PERFORM
+           IF WS-FOUND-IDX = 0
+              IF WS-NAME-COUNT < 200
+                 ADD 1 TO WS-NAME-COUNT
+                 MOVE WS-CURRENT-NAME TO WS-NAME-VALUE(WS-NAME-COUNT)
+                 MOVE 0 TO WS-NAME-SEEN(WS-NAME-COUNT)
+              END-IF
+           ELSE
+              ADD 1 TO WS-NAME-SEEN(WS-FOUND-IDX)
+              MOVE WS-NAME-SEEN(WS-FOUND-IDX) TO WS-TRIM-NUM
+              PERFORM 2450-TRIM-NUMBER
+              STRING WS-CURRENT-NAME DELIMITED BY SPACE,
+                     "-" DELIMITED BY SIZE,
+                     WS-TRIM-EDIT(WS-TRIM-START:WS-TRIM-LEN)
+                     DELIMITED BY SIZE
+                     INTO WS-CURRENT-NAME
+           END-IF.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * folds a built field-definition line (WS-LINE-BUF, length
+      * WS-LINE-LEN) onto as many physical copybook lines as it takes
+      * to keep every one of them inside columns 1-72 ; a VALUE literal
+      * that is still open at column 72 is continued with a hyphen in
+      * column 7 and a resuming quote in column 12, exactly as a fixed
+      * format compiler expects a broken literal to be continued
+       2900-WRAP-WRITE-LINE.
+           IF WS-LINE-LEN <= 72
+              MOVE SPACES TO R-OUTPUT
+              MOVE WS-LINE-BUF(1:WS-LINE-LEN) TO R-OUTPUT(1:WS-LINE-LEN)
+              PERFORM 2950-WRITE-OUTPUT-LINE
+           ELSE
+              MOVE SPACES TO R-OUTPUT
+              MOVE WS-LINE-BUF(1:72) TO R-OUTPUT(1:72)
+              PERFORM 2950-WRITE-OUTPUT-LINE
+              MOVE 73 TO WS-WRAP-POS
+              PERFORM UNTIL WS-WRAP-POS > WS-LINE-LEN
+                 MOVE "N" TO WS-NEEDS-QUOTE-SW
+                 IF WS-QUOTE-START > 0
+                    IF WS-WRAP-POS > WS-QUOTE-START
+                       AND WS-WRAP-POS <= WS-QUOTE-END
+                       MOVE "Y" TO WS-NEEDS-QUOTE-SW
+                    END-IF
+                 END-IF
+                 MOVE SPACES TO WS-CONT-LINE
+                 MOVE "-" TO WS-CONT-LINE(7:1)
+                 COMPUTE WS-CHUNK-LEN = WS-LINE-LEN - WS-WRAP-POS + 1
+                 IF WS-NEEDS-QUOTE
+                    IF WS-CHUNK-LEN > 60
+                       MOVE 60 TO WS-CHUNK-LEN
+                    END-IF
+                    MOVE QUOTE TO WS-CONT-LINE(12:1)
+                    MOVE WS-LINE-BUF(WS-WRAP-POS:WS-CHUNK-LEN)
+                         TO WS-CONT-LINE(13:WS-CHUNK-LEN)
+                 ELSE
+                    IF WS-CHUNK-LEN > 61
+                       MOVE 61 TO WS-CHUNK-LEN
+                    END-IF
+                    MOVE WS-LINE-BUF(WS-WRAP-POS:WS-CHUNK-LEN)
+                         TO WS-CONT-LINE(12:WS-CHUNK-LEN)
+                 END-IF
+                 MOVE SPACES TO R-OUTPUT
+                 MOVE WS-CONT-LINE TO R-OUTPUT(1:80)
+                 PERFORM 2950-WRITE-OUTPUT-LINE
+                 ADD WS-CHUNK-LEN TO WS-WRAP-POS
+              END-PERFORM
+           END-IF.
+           EXIT.
 
+      *-----------------------------------------------------------------
+      * writes R-OUTPUT and, if the write itself fails, remembers the
+      * status so the audit log reflects it even when the input side
+      * of the job goes on to finish cleanly
+       2950-WRITE-OUTPUT-LINE.
+           WRITE R-OUTPUT
+           IF FS-OUTPUT-OK
+              ADD 1 TO WS-LINES-WRITTEN
+           ELSE
+              IF WS-LOG-STATUS = SPACES
+                 MOVE FS-OUTPUT TO WS-LOG-STATUS
+              END-IF
+           END-IF.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       2000-WRITE.
+            MOVE 1 TO WS-INDEX-2
             PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL
              WS-INDEX > LENGTH OF R-INPUT
             SET TEMP TO 0
                IF R-INPUT(WS-INDEX:1) = SPACE
-                 PERFORM VARYING WS-INDEX 
-                    FROM WS-INDEX BY 1 UNTIL 
+                 PERFORM VARYING WS-INDEX
+                    FROM WS-INDEX BY 1 UNTIL
                     R-INPUT(WS-INDEX:1) NOT EQUAL SPACE
                     ADD 1 TO TEMP
-                    END-PERFORM                    
-                    STRING "           03  FILLER PIC X(", 
-                    TEMP, ")." 
+                    END-PERFORM
+                    PERFORM 2400-CHECK-RULER
+                    PERFORM 2500-BUILD-INDENT
+                    STRING WS-SPACES20(1:WS-INDENT-LEN)
+                           DELIMITED BY SIZE,
+                    "03  FILLER PIC X(",
+                    TEMP, ")."
                     DELIMITED BY SIZE
                     INTO R-OUTPUT
-                    WRITE R-OUTPUT
+                    PERFORM 2950-WRITE-OUTPUT-LINE
                     INITIALIZE   R-OUTPUT
                ELSE
                     MOVE 0 TO TEMP
-                    PERFORM VARYING WS-INDEX 
-                    FROM WS-INDEX BY 1 UNTIL 
+                    PERFORM VARYING WS-INDEX
+                    FROM WS-INDEX BY 1 UNTIL
                     R-INPUT(WS-INDEX:1) = SPACE
                     OR WS-INDEX > LENGTH OF R-INPUT
                     ADD 1 TO TEMP
             END-PERFORM
-                    STRING "           03  FILLER PIC X(", 
-                    TEMP, ") VALUE ", R-INPUT(WS-INDEX-2:TEMP)  , "." 
-                    DELIMITED BY SIZE
-                    INTO R-OUTPUT
-                    WRITE R-OUTPUT
+                    PERFORM 2600-CHECK-NUMERIC
+                    PERFORM 2400-CHECK-RULER
+                    PERFORM 2500-BUILD-INDENT
+                    PERFORM 2300-NEXT-NAME
+                    MOVE SPACES TO WS-LINE-BUF
+                    MOVE 1 TO WS-LINE-PTR
+                    MOVE 0 TO WS-QUOTE-START WS-QUOTE-END
+                    IF WS-TOKEN-NUMERIC
+                       STRING WS-SPACES20(1:WS-INDENT-LEN)
+                              DELIMITED BY SIZE,
+                       "03  " DELIMITED BY SIZE,
+                       WS-CURRENT-NAME DELIMITED BY SPACE,
+                       " PIC 9(" DELIMITED BY SIZE,
+                       TEMP DELIMITED BY SIZE,
+                       ") VALUE " DELIMITED BY SIZE,
+                       R-INPUT(WS-INDEX-2:TEMP) DELIMITED BY SIZE,
+                       "." DELIMITED BY SIZE
+                       INTO WS-LINE-BUF
+                       WITH POINTER WS-LINE-PTR
+                    ELSE
+                       STRING WS-SPACES20(1:WS-INDENT-LEN)
+                              DELIMITED BY SIZE,
+                       "03  " DELIMITED BY SIZE,
+                       WS-CURRENT-NAME DELIMITED BY SPACE,
+                       " PIC X(" DELIMITED BY SIZE,
+                       TEMP DELIMITED BY SIZE,
+                       ") VALUE " DELIMITED BY SIZE
+                       INTO WS-LINE-BUF
+                       WITH POINTER WS-LINE-PTR
+                       MOVE WS-LINE-PTR TO WS-QUOTE-START
+                       STRING QUOTE DELIMITED BY SIZE,
+                       R-INPUT(WS-INDEX-2:TEMP) DELIMITED BY SIZE,
+                       QUOTE DELIMITED BY SIZE
+                       INTO WS-LINE-BUF
+                       WITH POINTER WS-LINE-PTR
+                       COMPUTE WS-QUOTE-END = WS-LINE-PTR - 1
+                       STRING "." DELIMITED BY SIZE
+                       INTO WS-LINE-BUF
+                       WITH POINTER WS-LINE-PTR
+                    END-IF
+                    COMPUTE WS-LINE-LEN = WS-LINE-PTR - 1
+                    PERFORM 2900-WRAP-WRITE-LINE
                     INITIALIZE   R-OUTPUT
                END-IF
+                    ADD TEMP TO WS-GROUP-LENGTH
                     SUBTRACT 1 FROM WS-INDEX
-            ADD TEMP to WS-INDEX-2           
+            ADD TEMP to WS-INDEX-2
            END-PERFORM.
            EXIT.
-          
\ No newline at end of file
+
+      ******************************************************************
+      * reverse job : reads the 03 FILLER PIC clauses of an existing
+      * copybook in WS-INPUT-FILE and builds one zero/space-filled
+      * sample record in WS-OUTPUT-FILE
+      ******************************************************************
+       3000-REVERSE-JOB.
+           MOVE 0 TO WS-LINES-READ WS-LINES-WRITTEN WS-REVERSE-LEN
+           MOVE SPACES TO WS-REVERSE-LINE
+           MOVE SPACES TO FS-INPUT
+           MOVE SPACES TO WS-LOG-STATUS
+           OPEN INPUT F-INPUT
+           IF FS-INPUT-OK
+              PERFORM UNTIL FS-INPUT-EOF
+                 READ F-INPUT
+                    AT END
+                       SET FS-INPUT-EOF TO TRUE
+                    NOT AT END
+                       ADD 1 TO WS-LINES-READ
+                       PERFORM 3100-PARSE-COPYBOOK-LINE
+                 END-READ
+              END-PERFORM
+              MOVE FS-INPUT TO WS-LOG-STATUS
+              CLOSE F-INPUT
+              OPEN OUTPUT F-OUTPUT
+              IF FS-OUTPUT-OK
+                 IF WS-REVERSE-LEN > 0
+                    MOVE WS-REVERSE-LINE(1:WS-REVERSE-LEN) TO R-OUTPUT
+                 ELSE
+                    MOVE SPACES TO R-OUTPUT
+                 END-IF
+                 WRITE R-OUTPUT
+                 IF FS-OUTPUT-OK
+                    ADD 1 TO WS-LINES-WRITTEN
+                 ELSE
+                    MOVE FS-OUTPUT TO WS-LOG-STATUS
+                 END-IF
+                 CLOSE F-OUTPUT
+              ELSE
+                 MOVE FS-OUTPUT TO WS-LOG-STATUS
+              END-IF
+           ELSE
+              DISPLAY "ERREUR :" SPACE FS-INPUT
+              MOVE FS-INPUT TO WS-LOG-STATUS
+           END-IF.
+           PERFORM 8000-LOG-WRITE.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * looks for the first "PIC X(nn)" / "PIC 9(nn)" on the line and
+      * appends a matching sample field to WS-REVERSE-LINE
+       3100-PARSE-COPYBOOK-LINE.
+           IF R-INPUT(7:1) NOT = "*"
+              PERFORM VARYING WS-SCAN-IDX FROM 1 BY 1
+                 UNTIL WS-SCAN-IDX > LENGTH OF R-INPUT - 4
+                 IF R-INPUT(WS-SCAN-IDX:4) = "PIC "
+                    MOVE R-INPUT(WS-SCAN-IDX + 4:1) TO WS-PIC-TYPE
+                    PERFORM 3110-EXTRACT-PIC-LEN
+                    PERFORM 3120-APPEND-SAMPLE-FIELD
+                    MOVE LENGTH OF R-INPUT TO WS-SCAN-IDX
+                 END-IF
+              END-PERFORM
+           END-IF.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       3110-EXTRACT-PIC-LEN.
+           MOVE 0 TO WS-PIC-LEN
+           COMPUTE WS-DIGIT-IDX = WS-SCAN-IDX + 6
+           PERFORM VARYING WS-DIGIT-IDX FROM WS-DIGIT-IDX BY 1
+              UNTIL R-INPUT(WS-DIGIT-IDX:1) = ")"
+                 OR WS-DIGIT-IDX > LENGTH OF R-INPUT
+              MOVE R-INPUT(WS-DIGIT-IDX:1) TO WS-DIGIT-CHAR
+              MOVE WS-DIGIT-CHAR TO WS-DIGIT-VAL
+              COMPUTE WS-PIC-LEN = WS-PIC-LEN * 10 + WS-DIGIT-VAL
+           END-PERFORM.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       3120-APPEND-SAMPLE-FIELD.
+           IF WS-PIC-LEN > 0
+              IF WS-PIC-TYPE = "9"
+                 MOVE ALL "0"
+                      TO WS-REVERSE-LINE(WS-REVERSE-LEN + 1:WS-PIC-LEN)
+              ELSE
+                 MOVE ALL "X"
+                      TO WS-REVERSE-LINE(WS-REVERSE-LEN + 1:WS-PIC-LEN)
+              END-IF
+              ADD WS-PIC-LEN TO WS-REVERSE-LEN
+           END-IF.
+           EXIT.
+
+      ******************************************************************
+      * checkpoint support (restart of large extract files)
+      ******************************************************************
+       7000-CHECKPOINT-SAVE.
+           MOVE WS-RECNO             TO CKP-RECNO
+           MOVE WS-LINES-READ        TO CKP-LINES-READ
+           MOVE WS-LINES-WRITTEN     TO CKP-LINES-WRITTEN
+           MOVE WS-GROUP-NUM         TO CKP-GROUP-NUM
+           MOVE WS-INDEX-2           TO CKP-INDEX-2
+           MOVE WS-GROUP-LENGTH      TO CKP-GROUP-LENGTH
+           MOVE WS-EXPECT-HEADER-SW  TO CKP-EXPECT-HEADER-SW
+           MOVE WS-05-OPEN-SW        TO CKP-05-OPEN-SW
+           MOVE WS-10-OPEN-SW        TO CKP-10-OPEN-SW
+           MOVE WS-GR05-NUM          TO CKP-GR05-NUM
+           MOVE WS-GR10-NUM          TO CKP-GR10-NUM
+           MOVE WS-RULER-RECNO       TO CKP-RULER-RECNO
+           MOVE WS-NAMES-RECNO       TO CKP-NAMES-RECNO
+           MOVE WS-RULER-LINE        TO CKP-RULER-LINE
+           MOVE WS-NAME-COUNT        TO CKP-NAME-COUNT
+           MOVE WS-NAME-TABLE        TO CKP-NAME-TABLE
+           OPEN OUTPUT F-CHECKPOINT
+           WRITE R-CHECKPOINT
+           CLOSE F-CHECKPOINT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       7100-CHECKPOINT-LOAD.
+           MOVE 0 TO WS-SAVED-RECNO WS-SAVED-GROUP-NUM
+                     WS-SAVED-INDEX-2 WS-SAVED-GROUP-LEN
+                     WS-SAVED-GR05-NUM WS-SAVED-GR10-NUM
+                     WS-SAVED-RULER-RECNO WS-SAVED-NAMES-RECNO
+                     WS-SAVED-NAME-COUNT
+                     WS-SAVED-LINES-READ WS-SAVED-LINES-WRITTEN
+           MOVE "Y" TO WS-SAVED-EXPECT-HEADER-SW
+           MOVE "N" TO WS-SAVED-05-OPEN-SW
+           MOVE "N" TO WS-SAVED-10-OPEN-SW
+           MOVE SPACES TO WS-SAVED-RULER-LINE
+           INITIALIZE WS-SAVED-NAME-TABLE
+           MOVE SPACES TO FS-CHECKPOINT
+           OPEN INPUT F-CHECKPOINT
+           IF FS-CHECKPOINT-OK
+              READ F-CHECKPOINT
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE CKP-RECNO        TO WS-SAVED-RECNO
+                    MOVE CKP-LINES-READ   TO WS-SAVED-LINES-READ
+                    MOVE CKP-LINES-WRITTEN TO WS-SAVED-LINES-WRITTEN
+                    MOVE CKP-GROUP-NUM    TO WS-SAVED-GROUP-NUM
+                    MOVE CKP-INDEX-2      TO WS-SAVED-INDEX-2
+                    MOVE CKP-GROUP-LENGTH TO WS-SAVED-GROUP-LEN
+                    MOVE CKP-EXPECT-HEADER-SW
+                         TO WS-SAVED-EXPECT-HEADER-SW
+                    MOVE CKP-05-OPEN-SW   TO WS-SAVED-05-OPEN-SW
+                    MOVE CKP-10-OPEN-SW   TO WS-SAVED-10-OPEN-SW
+                    MOVE CKP-GR05-NUM     TO WS-SAVED-GR05-NUM
+                    MOVE CKP-GR10-NUM     TO WS-SAVED-GR10-NUM
+                    MOVE CKP-RULER-RECNO  TO WS-SAVED-RULER-RECNO
+                    MOVE CKP-NAMES-RECNO  TO WS-SAVED-NAMES-RECNO
+                    MOVE CKP-RULER-LINE   TO WS-SAVED-RULER-LINE
+                    MOVE CKP-NAME-COUNT   TO WS-SAVED-NAME-COUNT
+                    MOVE CKP-NAME-TABLE   TO WS-SAVED-NAME-TABLE
+              END-READ
+              CLOSE F-CHECKPOINT
+           END-IF.
+           EXIT.
+
+      ******************************************************************
+      * audit trail : one line per run in CCCOP-LOG
+      ******************************************************************
+       8000-LOG-WRITE.
+           MOVE SPACES TO WS-LOG-LINE.
+           ACCEPT WS-LOG-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-LOG-TIME FROM TIME
+           STRING WS-LOG-DATE DELIMITED BY SIZE,
+                  " " DELIMITED BY SIZE,
+                  WS-LOG-TIME DELIMITED BY SIZE,
+                  " INPUT=" DELIMITED BY SIZE,
+                  WS-MAN-INPUT DELIMITED BY SPACE,
+                  " READ=" DELIMITED BY SIZE,
+                  WS-LINES-READ DELIMITED BY SIZE,
+                  " WRITTEN=" DELIMITED BY SIZE,
+                  WS-LINES-WRITTEN DELIMITED BY SIZE,
+                  " STATUS=" DELIMITED BY SIZE,
+                  WS-LOG-STATUS DELIMITED BY SIZE
+                  INTO WS-LOG-LINE
+           MOVE WS-LOG-LINE TO R-LOG
+           WRITE R-LOG
+           IF NOT FS-LOG-OK
+              DISPLAY "ERREUR LOG :" SPACE FS-LOG
+           END-IF.
+           EXIT.
